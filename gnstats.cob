@@ -0,0 +1,206 @@
+            >>SOURCE FORMAT IS FREE
+            *> The above, situated at Line 1, Column 12, allows us to code
+            *> without having to reference column numbers. Old COBOLers will
+            *> understand and be grateful for this feature in GnuCOBOL.
+
+*> ***************************************************************
+*> GNSTATS - end of day summary report for Guess My Number
+*>
+*> Reads GAMELOG.DAT (written by GuessMyNumber, see request 000) and
+*> prints a shift-summary report: total games played, user/computer
+*> win percentage, average TOTALGUESSES per game, and the fewest and
+*> most guesses seen in a win. Run this instead of eyeballing
+*> scrollback at the end of a shift.
+*>
+*> To compile (Linux with GnuCOBOL):
+*>    cobc -x gnstats.cob
+*> To run:
+*>    ./gnstats
+*> ***************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. GNSTATS.
+
+*> ***************************************************************
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS GAMELOG-STATUS.
+
+    *> Running leaderboard (request 009), read here so staff actually
+    *> have somewhere to see the "most wins"/"fewest average guesses"
+    *> standings it was built for, instead of it only ever being
+    *> written.
+    SELECT LEADERBOARD-FILE ASSIGN TO "GNLEADER.DAT"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS SEQUENTIAL
+       RECORD KEY IS LB-OPERATOR-ID
+       FILE STATUS IS LEADERBOARD-STATUS.
+
+*> ***************************************************************
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  GAMELOG-FILE.
+ 01  GAMELOG-RECORD.
+     COPY "gamelog.cpy".
+
+ FD  LEADERBOARD-FILE.
+ 01  LEADERBOARD-RECORD.
+     COPY "leaderboard.cpy".
+
+ WORKING-STORAGE SECTION.
+    01 GAMELOG-STATUS PIC XX.
+    01 WS-EOF-FLAG PIC X VALUE "N".
+       88 WS-EOF VALUE "Y".
+
+    *> Leaderboard report bookkeeping (request 009)
+    01 LEADERBOARD-STATUS PIC XX.
+    01 WS-LB-EOF-FLAG PIC X VALUE "N".
+       88 WS-LB-EOF VALUE "Y".
+    01 WS-LB-AVG-GUESSES PIC 9(4)V99 usage comp-3.
+    01 WS-LB-AVG-GUESSES-EDIT PIC ZZ9.99.
+
+    *> Running totals used to build the report
+    01 WS-GAMES-TOTAL PIC 9(6) usage comp-6.
+    01 WS-USER-WINS PIC 9(6) usage comp-6.
+    01 WS-COMPUTER-WINS PIC 9(6) usage comp-6.
+    01 WS-PLAYER2-WINS PIC 9(6) usage comp-6.
+    01 WS-GAME-OVERS PIC 9(6) usage comp-6.
+    01 WS-GUESSES-TOTAL PIC 9(8) usage comp-6.
+    01 WS-FEWEST-WIN-GUESSES PIC 99 usage comp-6 VALUE 99.
+    01 WS-MOST-WIN-GUESSES PIC 99 usage comp-6 VALUE 0.
+    01 WS-AVG-GUESSES PIC 9(4)V99 usage comp-3.
+
+    *> Edited fields for DISPLAY
+    01 WS-USER-WIN-PCT PIC ZZ9.99.
+    01 WS-COMPUTER-WIN-PCT PIC ZZ9.99.
+    01 WS-AVG-GUESSES-EDIT PIC ZZ9.99.
+    01 WS-100 PIC 999 usage comp-3 VALUE 100.
+
+*> ***************************************************************
+
+ PROCEDURE DIVISION.
+    PERFORM OpenGameLog.
+    PERFORM UNTIL WS-EOF
+      PERFORM ReadGameLog
+      IF NOT WS-EOF
+        PERFORM TallyGameLogRecord
+        END-IF
+      END-PERFORM.
+    PERFORM CloseGameLog.
+    PERFORM PrintReport.
+    PERFORM PrintLeaderboard.
+    STOP RUN.
+
+    OpenGameLog.
+      OPEN INPUT GAMELOG-FILE
+      IF GAMELOG-STATUS = "35"
+        DISPLAY "No GAMELOG.DAT file was found - no games have been logged yet."
+        STOP RUN
+        END-IF.
+
+    ReadGameLog.
+      READ GAMELOG-FILE
+        AT END MOVE "Y" TO WS-EOF-FLAG
+      END-READ.
+
+    TallyGameLogRecord.
+      ADD 1 TO WS-GAMES-TOTAL
+      ADD GL-TOTALGUESSES TO WS-GUESSES-TOTAL
+      EVALUATE GL-OUTCOME
+        WHEN "USER WIN"
+          ADD 1 TO WS-USER-WINS
+          PERFORM TrackWinExtremes
+        WHEN "COMPUTER WIN"
+          ADD 1 TO WS-COMPUTER-WINS
+          PERFORM TrackWinExtremes
+        WHEN "PLAYER2 WIN"
+          ADD 1 TO WS-PLAYER2-WINS
+          PERFORM TrackWinExtremes
+        WHEN "FORCED GAME OVER"
+          ADD 1 TO WS-GAME-OVERS
+      END-EVALUATE.
+
+    TrackWinExtremes.
+      IF GL-TOTALGUESSES < WS-FEWEST-WIN-GUESSES
+        MOVE GL-TOTALGUESSES TO WS-FEWEST-WIN-GUESSES
+        END-IF
+      IF GL-TOTALGUESSES > WS-MOST-WIN-GUESSES
+        MOVE GL-TOTALGUESSES TO WS-MOST-WIN-GUESSES
+        END-IF.
+
+    CloseGameLog.
+      CLOSE GAMELOG-FILE.
+
+    PrintReport.
+      DISPLAY " ".
+      DISPLAY "=========== Guess My Number - Shift Summary ===========".
+      DISPLAY "Total games played:        " WS-GAMES-TOTAL.
+      IF WS-GAMES-TOTAL = 0
+        DISPLAY "No completed games to summarize."
+        DISPLAY "========================================================"
+      ELSE
+        COMPUTE WS-USER-WIN-PCT =
+            (WS-USER-WINS * WS-100) / WS-GAMES-TOTAL
+        COMPUTE WS-COMPUTER-WIN-PCT =
+            (WS-COMPUTER-WINS * WS-100) / WS-GAMES-TOTAL
+        COMPUTE WS-AVG-GUESSES =
+            WS-GUESSES-TOTAL / WS-GAMES-TOTAL
+        MOVE WS-AVG-GUESSES TO WS-AVG-GUESSES-EDIT
+
+        DISPLAY "User wins:                  " WS-USER-WINS
+                " (" WS-USER-WIN-PCT "%)"
+        DISPLAY "Computer wins:               " WS-COMPUTER-WINS
+                " (" WS-COMPUTER-WIN-PCT "%)"
+        DISPLAY "Player 2 wins (head-to-head):   " WS-PLAYER2-WINS
+        DISPLAY "Forced game-overs (16 guesses): " WS-GAME-OVERS
+        DISPLAY "Average guesses per game:   " WS-AVG-GUESSES-EDIT
+
+        IF WS-USER-WINS = 0 AND WS-COMPUTER-WINS = 0 AND WS-PLAYER2-WINS = 0
+          DISPLAY "No wins recorded yet, so no fewest/most-guesses-in-a-win stats."
+        ELSE
+          DISPLAY "Fewest guesses in a win:    " WS-FEWEST-WIN-GUESSES
+          DISPLAY "Most guesses in a win:      " WS-MOST-WIN-GUESSES
+          END-IF
+        DISPLAY "========================================================"
+        END-IF.
+
+    *> ***********************************************************
+    *> Prints the per-operator standings from GNLEADER.DAT (request
+    *> 009) - the actual "most wins"/"fewest average guesses" view the
+    *> request asked for; UpdateLeaderboard in GuessMyNumber only ever
+    *> writes this file, so this is the one place staff can see it.
+    *> ***********************************************************
+    PrintLeaderboard.
+      OPEN INPUT LEADERBOARD-FILE
+      IF LEADERBOARD-STATUS = "35"
+        DISPLAY " "
+        DISPLAY "No GNLEADER.DAT file was found - no leaderboard standings yet."
+      ELSE
+        DISPLAY " "
+        DISPLAY "=========== Guess My Number - Operator Leaderboard ==========="
+        DISPLAY "Operator    Games  Wins  Avg Guesses/Win  Fewest  Most"
+        PERFORM UNTIL WS-LB-EOF
+          READ LEADERBOARD-FILE NEXT RECORD
+            AT END MOVE "Y" TO WS-LB-EOF-FLAG
+            NOT AT END PERFORM DisplayLeaderboardRecord
+          END-READ
+          END-PERFORM
+        DISPLAY "================================================================"
+        CLOSE LEADERBOARD-FILE
+        END-IF.
+
+    DisplayLeaderboardRecord.
+      IF LB-WINS = 0
+        MOVE 0 TO WS-LB-AVG-GUESSES
+      ELSE
+        COMPUTE WS-LB-AVG-GUESSES = LB-TOTAL-GUESSES-WINS / LB-WINS
+        END-IF
+      MOVE WS-LB-AVG-GUESSES TO WS-LB-AVG-GUESSES-EDIT
+      DISPLAY LB-OPERATOR-ID " " LB-GAMES-PLAYED "  " LB-WINS
+              "  " WS-LB-AVG-GUESSES-EDIT "          " LB-FEWEST-GUESSES
+              "      " LB-MOST-GUESSES.
