@@ -0,0 +1,8 @@
+      *> ***************************************************************
+      *> GAMELOG record layout - shared by GuessMyNumber (writer) and
+      *> GNSTATS (reader) so the two programs can never drift apart.
+      *> ***************************************************************
+           05 GL-DATE-TIME            PIC X(16).
+           05 GL-SECRETNUMBER         PIC 9(4).
+           05 GL-TOTALGUESSES         PIC 99.
+           05 GL-OUTCOME              PIC X(20).
