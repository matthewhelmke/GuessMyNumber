@@ -0,0 +1,10 @@
+      *> ***************************************************************
+      *> GNLEADER record layout - shared by GuessMyNumber (writer) and
+      *> GNSTATS (reader) so the two programs can never drift apart.
+      *> ***************************************************************
+           05 LB-OPERATOR-ID           PIC X(10).
+           05 LB-GAMES-PLAYED          PIC 9(6).
+           05 LB-WINS                  PIC 9(6).
+           05 LB-TOTAL-GUESSES-WINS    PIC 9(8).
+           05 LB-FEWEST-GUESSES        PIC 99.
+           05 LB-MOST-GUESSES          PIC 99.
