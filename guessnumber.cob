@@ -38,69 +38,232 @@
  IDENTIFICATION DIVISION.
  PROGRAM-ID. GuessMyNumber.
 
+*> ***************************************************************
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+    *> Persistent history of every game played on this terminal, so
+    *> GNSTATS can report win rates instead of us eyeballing scrollback.
+    SELECT GAMELOG-FILE ASSIGN TO "GAMELOG.DAT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS GAMELOG-STATUS.
+
+    *> Difficulty parameter file (request 002) - a one-line text file
+    *> holding the top of the guessing range, e.g. 0100 or 1000, so the
+    *> help desk kiosk can offer harder difficulties without a recompile.
+    SELECT DIFFICULTY-FILE ASSIGN TO "GNDIFF.CFG"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS DIFFICULTY-STATUS.
+
+    *> Transaction file of pre-supplied guesses for unattended/batch
+    *> runs (request 003) - one guess per line, read instead of
+    *> ACCEPT when the program is started with the BATCH command-line
+    *> flag.
+    SELECT TRANSACTION-FILE ASSIGN TO "GNTRANS.DAT"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS TRANSACTION-STATUS.
+
+    *> Checkpoint record saved right before the forced TOTALGUESSES=16
+    *> game-over STOP RUN (request 004), so a RESUME invocation can put
+    *> a player who was cut off back into the same game.
+    SELECT CHECKPOINT-FILE ASSIGN TO "GNCHKPT.DAT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS CHECKPOINT-STATUS.
+
+    *> Seed/secret-number audit trail (request 007), separate from
+    *> GAMELOG, so a disputed "unwinnable number" game can be
+    *> reconstructed and replayed after the fact.
+    SELECT AUDIT-FILE ASSIGN TO "GNAUDIT.DAT"
+       ORGANIZATION IS SEQUENTIAL
+       FILE STATUS IS AUDIT-STATUS.
+
+    *> Taunt threshold/text configuration (request 008) - three lines,
+    *> one per taunt (hard-number, really-bad, forced game-over), so
+    *> tone and difficulty can be tuned per audience without a
+    *> recompile.
+    SELECT TAUNT-CONFIG-FILE ASSIGN TO "GNTAUNT.CFG"
+       ORGANIZATION IS LINE SEQUENTIAL
+       FILE STATUS IS TAUNT-CONFIG-STATUS.
+
+    *> Running leaderboard, keyed by operator ID (request 009), so the
+    *> shared office terminal can show "most wins" and "fewest average
+    *> guesses" standings across staff.
+    SELECT LEADERBOARD-FILE ASSIGN TO "GNLEADER.DAT"
+       ORGANIZATION IS INDEXED
+       ACCESS MODE IS DYNAMIC
+       RECORD KEY IS LB-OPERATOR-ID
+       FILE STATUS IS LEADERBOARD-STATUS.
+
 *> ***************************************************************
 
  DATA DIVISION.
+ FILE SECTION.
+ FD  GAMELOG-FILE.
+ 01  GAMELOG-RECORD.
+     COPY "gamelog.cpy".
+
+ FD  DIFFICULTY-FILE.
+ 01  DIFFICULTY-RECORD PIC X(4).
+
+ FD  TRANSACTION-FILE.
+ 01  TRANSACTION-RECORD PIC X(10).
+
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-RECORD.
+     05 CKPT-SECRETNUMBER        PIC 9999.
+     05 CKPT-LOWMAX              PIC 9999.
+     05 CKPT-HIGHMAX             PIC 9999.
+     05 CKPT-TOTALGUESSES        PIC 99.
+     05 CKPT-RANGE-MAX           PIC 9999.
+     05 CKPT-OPERATOR-ID         PIC X(10).
+     05 CKPT-GAME-MODE           PIC X.
+     05 CKPT-OPERATOR-ID-2       PIC X(10).
+
+ FD  AUDIT-FILE.
+ 01  AUDIT-RECORD.
+     05 AUD-DATE-TIME            PIC X(16).
+     05 AUD-SEED                 PIC 999999999.
+     05 AUD-SECRETNUMBER         PIC 9999.
+
+ FD  TAUNT-CONFIG-FILE.
+ 01  TAUNT-CONFIG-RECORD.
+     05 TC-THRESHOLD             PIC 99.
+     05 TC-MESSAGE               PIC X(70).
+
+ FD  LEADERBOARD-FILE.
+ 01  LEADERBOARD-RECORD.
+     COPY "leaderboard.cpy".
+
  WORKING-STORAGE SECTION.
     *> Define variables
-    01 USERGUESS PIC 999 usage comp-6. *> unsigned (positive) packed decimal
+    *> Widened to 4 digits (was 3) so a configured expert-mode range of
+    *> 1-1000 (request 002) fits, not just the original 1-100.
+    01 USERGUESS PIC 9999 usage comp-6. *> unsigned (positive) packed decimal
                                        *> defined by the number of 9s
-    01 COMPUTERGUESS PIC 999 usage comp-6.
-    01 SECRETNUMBER PIC 999 usage comp-6.
-    01 GUESSRANGE PIC 999 usage comp-6.
+    01 COMPUTERGUESS PIC 9999 usage comp-6.
+    01 SECRETNUMBER PIC 9999 usage comp-6.
+    01 GUESSRANGE PIC 9999 usage comp-6.
     01 TOTALGUESSES PIC 99 usage comp-6.
-    01 LOWMAX PIC 99 usage comp-6.
-    01 HIGHMAX PIC 999 usage comp-6.
+    01 LOWMAX PIC 9999 usage comp-6.
+    01 HIGHMAX PIC 9999 usage comp-6.
     01 SEED PIC 999999999 usage comp-6.
     01 PSEUDO-RANDOM-NUMBER usage comp-1. *> float-short
 
+    *> Bookkeeping for the GAMELOG file (request 000)
+    01 GAMELOG-STATUS PIC XX.
+    01 WS-CURRENT-DATE-TIME PIC X(16).
+    01 WS-OUTCOME PIC X(20).
+
+    *> Bookkeeping for the difficulty parameter file (request 002)
+    01 DIFFICULTY-STATUS PIC XX.
+    01 WS-RANGE-MAX PIC 9999 usage comp-6 VALUE 100.
+    01 WS-RANGE-MAX-EDIT PIC ZZZ9.
+
+    *> Command-line flag handling (requests 003 and 004)
+    01 WS-CMD-LINE PIC X(80).
+    01 WS-MODE-FLAG PIC X(10).
+    01 WS-BATCH-MODE PIC X VALUE "N".
+       88 WS-IS-BATCH-MODE VALUE "Y".
+    01 WS-RESUME-MODE PIC X VALUE "N".
+       88 WS-IS-RESUME-MODE VALUE "Y".
+
+    *> Two-human head-to-head mode (request 006). WS-OPPONENT-LABEL and
+    *> WS-USER-LABEL swap the screen/log wording between "the computer"
+    *> / "User" and "Player 2" / "Player 1" without duplicating every
+    *> DISPLAY in CALCULATECOMPUTERGUESS and ENTERUSERGUESS.
+    01 WS-GAME-MODE PIC X VALUE "C".
+       88 WS-TWO-PLAYER-MODE VALUE "H".
+    01 WS-OPPONENT-LABEL PIC X(15) VALUE "The computer".
+    01 WS-USER-LABEL PIC X(15) VALUE "User".
+    01 TRANSACTION-STATUS PIC XX.
+    01 CHECKPOINT-STATUS PIC XX.
+    01 AUDIT-STATUS PIC XX.
+    01 TAUNT-CONFIG-STATUS PIC XX.
+
+    *> Adjustable taunt thresholds and text (request 008); these
+    *> defaults match the original hardcoded behavior.
+    01 WS-TAUNT-THRESHOLD-1 PIC 99 usage comp-6 VALUE 8.
+    01 WS-TAUNT-MESSAGE-1 PIC X(70)
+       VALUE "This is a hard number, isn't it?".
+    01 WS-TAUNT-THRESHOLD-2 PIC 99 usage comp-6 VALUE 12.
+    01 WS-TAUNT-MESSAGE-2 PIC X(70)
+       VALUE "Wow! You are really bad at this.".
+    01 WS-TAUNT-THRESHOLD-3 PIC 99 usage comp-6 VALUE 16.
+    01 WS-TAUNT-MESSAGE-3 PIC X(70)
+       VALUE "You're taking too long, I can't handle it any more. GAME OVER.".
+
+    *> Per-operator login and leaderboard (request 009)
+    01 WS-OPERATOR-ID PIC X(10) VALUE SPACES.
+    *> Second operator ID for head-to-head mode (request 006 + 009
+    *> composition), so Player 2's wins land on their own leaderboard
+    *> entry instead of going uncredited.
+    01 WS-OPERATOR-ID-2 PIC X(10) VALUE SPACES.
+    01 LEADERBOARD-STATUS PIC XX.
+    01 WS-LEADERBOARD-FOUND PIC X VALUE "N".
+    01 WS-LB-CURRENT-ID PIC X(10).
+    01 WS-LB-IS-WIN PIC X.
+       88 WS-LB-WIN VALUE "Y".
+
+    *> Raw guess text and integer validation (requests 003 and 005)
+    01 WS-RAW-GUESS PIC X(10).
+    01 WS-RAW-GUESS-TRIMMED PIC X(10).
+    01 WS-DOT-COUNT PIC 9 usage comp-3 VALUE 0.
+    01 WS-NUMVAL-CHECK PIC S9(4) usage comp-3.
+    01 WS-GUESS-VALID PIC X VALUE "Y".
+       88 WS-GUESS-IS-VALID VALUE "Y".
+
 *> ***************************************************************
 
  PROCEDURE DIVISION.
     *> Assign values to some variables
-    COMPUTE TOTALGUESSES = 0.
-    COMPUTE LOWMAX = 0.
-    COMPUTE HIGHMAX = 100.
-    MOVE FUNCTION CURRENT-DATE(1:16) to SEED.
-    *> FUNCTION RANDOM is pseudo-random, not true random, but good enough
-    *> for this game. Using the date, formatted as a number, provides a
-    *> constantly-changing seed value, which helps.
-    ComputeSecretNumber.
-      MOVE FUNCTION RANDOM(SEED) TO PSEUDO-RANDOM-NUMBER
-      COMPUTE SECRETNUMBER = PSEUDO-RANDOM-NUMBER * 100 .
+    PERFORM ReadCommandLineFlag.
+    PERFORM LoadTauntConfig.
+    IF WS-IS-RESUME-MODE
+      PERFORM LoadCheckpoint
+    ELSE
+      PERFORM PromptOperatorID
+      PERFORM SelectGameMode
+      PERFORM LoadDifficultyConfig
+      COMPUTE TOTALGUESSES = 0
+      COMPUTE LOWMAX = 0
+      COMPUTE HIGHMAX = WS-RANGE-MAX
+      MOVE FUNCTION CURRENT-DATE(1:16) to SEED
+      *> FUNCTION RANDOM is pseudo-random, not true random, but good enough
+      *> for this game. Using the date, formatted as a number, provides a
+      *> constantly-changing seed value, which helps.
+      PERFORM ComputeSecretNumber
+      END-IF.
 
-    *> Print a description of the game, with rules, to the screen
-    DISPLAY "Welcome to Guess My Number!".
-    DISPLAY " ".
-    DISPLAY "The computer will select a random whole number between 1 and 100.".
-    DISPLAY "Your goal is to guess that number. You will get a turn, then a computer".
-    DISPLAY "player will get a turn. Each of you are aware of the other's guesses.".
-    DISPLAY "The first one to guess the number correctly will win. Try to guess in".
-    DISPLAY "as few turns as possible. NOTE: Negative numbers are automatically".
-    DISPLAY "changed to positive before being evaluated."
-    DISPLAY " ".
-    DISPLAY "Here we go!".
-    DISPLAY " ".
+    PERFORM DisplayWelcome.
 
     ENTERUSERGUESS. *> Start the guessing loop, which continues to the file end
 
-    DISPLAY "What is your guess?".
-
-    ACCEPT USERGUESS.
+    PERFORM GetNextGuessInput.
 
     ADD 1 TO TOTALGUESSES.
 
-    DISPLAY "User guessed: " USERGUESS.
+    PERFORM ValidateAndConvertGuess.
+
+    DISPLAY FUNCTION TRIM(WS-USER-LABEL) " guessed: " WS-RAW-GUESS-TRIMMED.
 
     *> ***********************************************************
     *> Input validation section
     *> ***********************************************************
 
+    *> Real integer/decimal validation (request 005) - rejects
+    *> decimals, embedded punctuation, and anything else that isn't a
+    *> plain whole number, instead of relying on COMP-6 truncation.
+    IF NOT WS-GUESS-IS-VALID
+      DISPLAY "Guesses must be integers between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
+      GO TO ENTERUSERGUESS
+      END-IF.
+
     *> Non-numerics read as 0, so this checks for guesses like "F" or
     *> "throw mamma from the train" and rejects them.
     *> NO IDEA why "USERGUESS IS NOT NUMERIC" didn't work; glad this does.
     IF USERGUESS = 0
-      DISPLAY "Guesses must be integers between 1 and 100."
+      DISPLAY "Guesses must be integers between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
       GO To ENTERUSERGUESS
       END-IF.
 
@@ -111,17 +274,17 @@
     *> Missing a working check or checks to see if input is an integer
 
     IF USERGUESS IS NEGATIVE
-      DISPLAY "Guesses must be integers between 1 and 100."
+      DISPLAY "Guesses must be integers between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
       GO To ENTERUSERGUESS
       END-IF.
 
-    IF USERGUESS > 100
-      DISPLAY "Guesses must be between 1 and 100."
+    IF USERGUESS > WS-RANGE-MAX
+      DISPLAY "Guesses must be between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
       GO TO ENTERUSERGUESS
       END-IF.
 
     IF USERGUESS < 1
-      DISPLAY "Guesses must be between 1 and 100."
+      DISPLAY "Guesses must be between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
       GO TO ENTERUSERGUESS
       END-IF.
 
@@ -129,16 +292,19 @@
     *> Taunts for when it's taking too long
     *> ***********************************************************
 
-    IF TOTALGUESSES = 8
-      DISPLAY "This is a hard number, isn't it?"
+    IF TOTALGUESSES = WS-TAUNT-THRESHOLD-1
+      DISPLAY FUNCTION TRIM(WS-TAUNT-MESSAGE-1)
       END-IF.
 
-    IF TOTALGUESSES = 12
-      DISPLAY "Wow! You are really bad at this."
+    IF TOTALGUESSES = WS-TAUNT-THRESHOLD-2
+      DISPLAY FUNCTION TRIM(WS-TAUNT-MESSAGE-2)
       END-IF.
 
-    IF TOTALGUESSES = 16
-      DISPLAY "You're taking too long, I can't handle it any more. GAME OVER."
+    IF TOTALGUESSES = WS-TAUNT-THRESHOLD-3
+      DISPLAY FUNCTION TRIM(WS-TAUNT-MESSAGE-3)
+      PERFORM SaveCheckpoint
+      MOVE "FORCED GAME OVER" TO WS-OUTCOME
+      PERFORM LogGameResult
       STOP RUN
       END-IF.
 
@@ -179,23 +345,65 @@
     IF USERGUESS = SECRETNUMBER
       DISPLAY "Your guess is correct! Congratulations!!".
       DISPLAY "Total guesses: " TOTALGUESSES.
+      MOVE "USER WIN" TO WS-OUTCOME.
+      PERFORM LogGameResult.
       STOP RUN.
 
 
     CALCULATECOMPUTERGUESS.
       ADD 1 TO TOTALGUESSES.
-      COMPUTE GUESSRANGE = HIGHMAX - LOWMAX
-      *> FUNCTION RANDOM is pseudo-random, not true random, but good enough
-      *> for this game. What helps is that I adjust the computer guesses to
-      *> fit within the guessrange, so the parameters are always changing.
-      *> I believe the function RANDOM uses the same seed throughout after the
-      *> seed is used once, which it is in the initial SECRETNUMBER generation.
-      MOVE FUNCTION RANDOM(LOWMAX,HIGHMAX) to COMPUTERGUESS.
 
-      DISPLAY "The computer guessed: " COMPUTERGUESS.
+      *> Two-human head-to-head mode (request 006): Player 2 ACCEPTs a
+      *> guess the same way Player 1 does in ENTERUSERGUESS, instead of
+      *> the computer picking one. The validated value rides in on
+      *> USERGUESS/COMPUTERGUESS just like the computer path below, so
+      *> every comparison after this IF works unchanged for either mode.
+      IF WS-TWO-PLAYER-MODE
+        DISPLAY FUNCTION TRIM(WS-OPPONENT-LABEL) ", what is your guess?"
+        ACCEPT WS-RAW-GUESS
+        PERFORM ValidateAndConvertGuess
+        IF NOT WS-GUESS-IS-VALID
+          DISPLAY "Guesses must be integers between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
+          GO TO CALCULATECOMPUTERGUESS
+          END-IF
+        IF USERGUESS = 0
+          DISPLAY "Guesses must be integers between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
+          GO TO CALCULATECOMPUTERGUESS
+          END-IF
+        IF USERGUESS > WS-RANGE-MAX
+          DISPLAY "Guesses must be between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
+          GO TO CALCULATECOMPUTERGUESS
+          END-IF
+        IF USERGUESS < 1
+          DISPLAY "Guesses must be between 1 and " FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
+          GO TO CALCULATECOMPUTERGUESS
+          END-IF
+        IF USERGUESS < LOWMAX
+          DISPLAY "That guess was lower than a previous guess that was too low. Pay attention!"
+          GO TO CALCULATECOMPUTERGUESS
+          END-IF
+        IF USERGUESS > HIGHMAX
+          DISPLAY "Wake up! That guess was higher than an earlier guess that was too high."
+          GO TO CALCULATECOMPUTERGUESS
+          END-IF
+        MOVE USERGUESS TO COMPUTERGUESS
+      ELSE
+        COMPUTE GUESSRANGE = HIGHMAX - LOWMAX
+        *> FUNCTION RANDOM is pseudo-random, not true random, but good enough
+        *> for this game. What helps is that I adjust the computer guesses to
+        *> fit within the guessrange, so the parameters are always changing.
+        *> I believe the function RANDOM uses the same seed throughout after the
+        *> seed is used once, which it is in the initial SECRETNUMBER generation.
+        *> FUNCTION RANDOM only ever takes 0 or 1 arguments, so the guess is
+        *> scaled into the LOWMAX-HIGHMAX window by hand.
+        MOVE FUNCTION RANDOM TO PSEUDO-RANDOM-NUMBER
+        COMPUTE COMPUTERGUESS = LOWMAX + (PSEUDO-RANDOM-NUMBER * GUESSRANGE)
+        END-IF.
+
+      DISPLAY FUNCTION TRIM(WS-OPPONENT-LABEL) " guessed: " COMPUTERGUESS.
 
       IF COMPUTERGUESS > SECRETNUMBER
-        DISPLAY "The computer's guess is too high."
+        DISPLAY FUNCTION TRIM(WS-OPPONENT-LABEL) "'s guess is too high."
         DISPLAY " "
         IF COMPUTERGUESS <= HIGHMAX
           *> make highmax equal userguess minus one
@@ -206,7 +414,7 @@
         END-IF.
 
       IF COMPUTERGUESS < SECRETNUMBER
-        DISPLAY "The computer's guess is too low."
+        DISPLAY FUNCTION TRIM(WS-OPPONENT-LABEL) "'s guess is too low."
         DISPLAY " "
         IF COMPUTERGUESS >= LOWMAX
           *> make lowmax equal userguess plus one
@@ -216,9 +424,419 @@
         GO TO ENTERUSERGUESS
         END-IF.
 
-      DISPLAY "The computer guessed correctly!".
+      DISPLAY FUNCTION TRIM(WS-OPPONENT-LABEL) " guessed correctly!".
       DISPLAY " ".
       DISPLAY "Total guesses: " TOTALGUESSES.
+      IF WS-TWO-PLAYER-MODE
+        MOVE "PLAYER2 WIN" TO WS-OUTCOME
+      ELSE
+        MOVE "COMPUTER WIN" TO WS-OUTCOME
+        END-IF.
+      PERFORM LogGameResult.
       STOP RUN.
 
     STOP RUN.
+
+    ComputeSecretNumber.
+      MOVE FUNCTION RANDOM(SEED) TO PSEUDO-RANDOM-NUMBER
+      COMPUTE SECRETNUMBER = PSEUDO-RANDOM-NUMBER * WS-RANGE-MAX
+      PERFORM WriteAuditRecord.
+
+    *> ***********************************************************
+    *> Reads GNTAUNT.CFG for the three taunt thresholds and their text
+    *> (request 008), e.g. softer taunts for a kids' demo at the user
+    *> group booth. Expected format is three lines, each a 2-digit
+    *> threshold followed immediately by the taunt text. A missing file,
+    *> or fewer than three lines, leaves the remaining slots at their
+    *> original hardcoded defaults.
+    *> ***********************************************************
+    LoadTauntConfig.
+      OPEN INPUT TAUNT-CONFIG-FILE
+      IF TAUNT-CONFIG-STATUS NOT = "35"
+        READ TAUNT-CONFIG-FILE
+          NOT AT END
+            MOVE TC-THRESHOLD TO WS-TAUNT-THRESHOLD-1
+            MOVE TC-MESSAGE TO WS-TAUNT-MESSAGE-1
+        END-READ
+        READ TAUNT-CONFIG-FILE
+          NOT AT END
+            MOVE TC-THRESHOLD TO WS-TAUNT-THRESHOLD-2
+            MOVE TC-MESSAGE TO WS-TAUNT-MESSAGE-2
+        END-READ
+        READ TAUNT-CONFIG-FILE
+          NOT AT END
+            MOVE TC-THRESHOLD TO WS-TAUNT-THRESHOLD-3
+            MOVE TC-MESSAGE TO WS-TAUNT-MESSAGE-3
+        END-READ
+        CLOSE TAUNT-CONFIG-FILE
+        END-IF.
+
+    *> ***********************************************************
+    *> Writes the SEED and SECRETNUMBER actually chosen for this game
+    *> to GNAUDIT.DAT (request 007), separate from GAMELOG, so a
+    *> disputed "unwinnable number" game can be reconstructed: re-seed
+    *> FUNCTION RANDOM with the recorded SEED and the same SECRETNUMBER
+    *> comes right back out.
+    *> ***********************************************************
+    WriteAuditRecord.
+      MOVE FUNCTION CURRENT-DATE(1:16) TO AUD-DATE-TIME
+      MOVE SEED TO AUD-SEED
+      MOVE SECRETNUMBER TO AUD-SECRETNUMBER
+      OPEN EXTEND AUDIT-FILE
+      IF AUDIT-STATUS = "35"
+        OPEN OUTPUT AUDIT-FILE
+        END-IF
+      WRITE AUDIT-RECORD
+      CLOSE AUDIT-FILE.
+
+    *> ***********************************************************
+    *> Checkpoint/restart (request 004). SaveCheckpoint is performed
+    *> right before the forced TOTALGUESSES=16 STOP RUN, so LOWMAX,
+    *> HIGHMAX, TOTALGUESSES, SECRETNUMBER, and the configured range
+    *> survive a terminal drop or shift change. LoadCheckpoint is
+    *> performed instead of the normal new-game setup when the program
+    *> is started with a RESUME flag, and consumes (deletes) the
+    *> checkpoint so the same saved game can't accidentally be resumed
+    *> twice.
+    *> ***********************************************************
+    SaveCheckpoint.
+      MOVE SECRETNUMBER TO CKPT-SECRETNUMBER
+      MOVE LOWMAX TO CKPT-LOWMAX
+      MOVE HIGHMAX TO CKPT-HIGHMAX
+      MOVE TOTALGUESSES TO CKPT-TOTALGUESSES
+      MOVE WS-RANGE-MAX TO CKPT-RANGE-MAX
+      MOVE WS-OPERATOR-ID TO CKPT-OPERATOR-ID
+      MOVE WS-GAME-MODE TO CKPT-GAME-MODE
+      MOVE WS-OPERATOR-ID-2 TO CKPT-OPERATOR-ID-2
+      OPEN OUTPUT CHECKPOINT-FILE
+      WRITE CHECKPOINT-RECORD
+      CLOSE CHECKPOINT-FILE.
+
+    LoadCheckpoint.
+      OPEN INPUT CHECKPOINT-FILE
+      IF CHECKPOINT-STATUS = "35"
+        PERFORM StartNewGameNoCheckpoint
+      ELSE
+        READ CHECKPOINT-FILE
+          AT END
+            *> A checkpoint is consumed by truncating GNCHKPT.DAT to
+            *> zero bytes (below), not deleting it, so a second RESUME
+            *> finds the file present but empty - status "00" on OPEN,
+            *> then "10" (AT END) on this READ. Treat that the same as
+            *> no checkpoint at all instead of falling through with an
+            *> unpopulated record area.
+            CLOSE CHECKPOINT-FILE
+            PERFORM StartNewGameNoCheckpoint
+          NOT AT END
+            CLOSE CHECKPOINT-FILE
+            MOVE CKPT-SECRETNUMBER TO SECRETNUMBER
+            MOVE CKPT-LOWMAX TO LOWMAX
+            MOVE CKPT-HIGHMAX TO HIGHMAX
+            MOVE CKPT-TOTALGUESSES TO TOTALGUESSES
+            MOVE CKPT-RANGE-MAX TO WS-RANGE-MAX
+            MOVE WS-RANGE-MAX TO WS-RANGE-MAX-EDIT
+            MOVE CKPT-OPERATOR-ID TO WS-OPERATOR-ID
+            MOVE CKPT-GAME-MODE TO WS-GAME-MODE
+            MOVE CKPT-OPERATOR-ID-2 TO WS-OPERATOR-ID-2
+            PERFORM SetOpponentLabels
+            *> Consume the checkpoint so this saved game can only be
+            *> resumed once.
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE
+        END-READ
+        END-IF.
+
+    *> Falls back to a fresh game when RESUME was requested but there is
+    *> no usable checkpoint to restore (file missing, or present but
+    *> already consumed/empty).
+    StartNewGameNoCheckpoint.
+      DISPLAY "RESUME requested but no saved checkpoint (GNCHKPT.DAT) was found."
+      DISPLAY "Starting a new game instead."
+      MOVE "N" TO WS-RESUME-MODE
+      PERFORM PromptOperatorID
+      PERFORM SelectGameMode
+      PERFORM LoadDifficultyConfig
+      COMPUTE TOTALGUESSES = 0
+      COMPUTE LOWMAX = 0
+      COMPUTE HIGHMAX = WS-RANGE-MAX
+      MOVE FUNCTION CURRENT-DATE(1:16) TO SEED
+      PERFORM ComputeSecretNumber.
+
+    *> Print a description of the game, with rules, to the screen
+    DisplayWelcome.
+      DISPLAY "Welcome to Guess My Number!"
+      DISPLAY " "
+      DISPLAY "The computer will select a random whole number between 1 and "
+              FUNCTION TRIM(WS-RANGE-MAX-EDIT) "."
+      IF WS-TWO-PLAYER-MODE
+        DISPLAY "Your goal is to guess that number. Player 1 will get a turn, then"
+        DISPLAY "Player 2 will get a turn. Each of you are aware of the other's guesses."
+      ELSE
+        DISPLAY "Your goal is to guess that number. You will get a turn, then a computer"
+        DISPLAY "player will get a turn. Each of you are aware of the other's guesses."
+        END-IF
+      DISPLAY "The first one to guess the number correctly will win. Try to guess in"
+      DISPLAY "as few turns as possible. NOTE: Negative numbers are automatically"
+      DISPLAY "changed to positive before being evaluated."
+      DISPLAY " "
+      IF WS-IS-RESUME-MODE
+        DISPLAY "Resuming your saved game - picking up right where you left off."
+        DISPLAY " "
+        END-IF
+      DISPLAY "Here we go!"
+      DISPLAY " ".
+
+    *> ***********************************************************
+    *> ***********************************************************
+    *> Reads the command line for a BATCH or RESUME flag (requests 003
+    *> and 004) so the operator can launch an unattended run or resume
+    *> one that was cut off, without the game otherwise changing for a
+    *> normal interactive start.
+    *> ***********************************************************
+    ReadCommandLineFlag.
+      ACCEPT WS-CMD-LINE FROM COMMAND-LINE
+      MOVE FUNCTION UPPER-CASE(WS-CMD-LINE) TO WS-CMD-LINE
+      UNSTRING WS-CMD-LINE DELIMITED BY SPACE INTO WS-MODE-FLAG
+      IF WS-MODE-FLAG = "BATCH"
+        MOVE "Y" TO WS-BATCH-MODE
+        OPEN INPUT TRANSACTION-FILE
+        IF TRANSACTION-STATUS = "35"
+          DISPLAY "BATCH mode requested but GNTRANS.DAT was not found."
+          STOP RUN
+          END-IF
+        END-IF
+      IF WS-MODE-FLAG = "RESUME"
+        MOVE "Y" TO WS-RESUME-MODE
+        END-IF.
+
+    *> ***********************************************************
+    *> Gets the next raw guess as text, either from the operator (the
+    *> original ACCEPT) or, in batch mode, the next line of GNTRANS.DAT
+    *> (request 003). Keeping this as text lets ValidateAndConvertGuess
+    *> apply the same integer check to both input paths.
+    *> ***********************************************************
+    GetNextGuessInput.
+      IF WS-IS-BATCH-MODE
+        READ TRANSACTION-FILE INTO WS-RAW-GUESS
+          AT END
+            *> Running out of transactions is just how a batch run ends,
+            *> not a game outcome - don't write it to GAMELOG.DAT, or it
+            *> would inflate games-played/average-guesses in GNSTATS and
+            *> show up as a bogus "BATCH" operator on the leaderboard.
+            DISPLAY "Batch transaction file exhausted - ending unattended run."
+            STOP RUN
+        END-READ
+        DISPLAY "Batch guess: " WS-RAW-GUESS
+      ELSE
+        DISPLAY "What is your guess?"
+        ACCEPT WS-RAW-GUESS
+        END-IF.
+
+    *> ***********************************************************
+    *> Real integer/decimal validation (request 005). Rejects blanks,
+    *> decimal points, and any other embedded punctuation instead of
+    *> letting COMP-6 silently truncate "12.5" into something odd.
+    *> FUNCTION TEST-NUMVAL alone isn't enough because it happily
+    *> accepts well-formed decimals, so a dot is checked separately.
+    *> ***********************************************************
+    ValidateAndConvertGuess.
+      MOVE FUNCTION TRIM(WS-RAW-GUESS) TO WS-RAW-GUESS-TRIMMED
+      MOVE "Y" TO WS-GUESS-VALID
+      MOVE 0 TO WS-DOT-COUNT
+      IF WS-RAW-GUESS-TRIMMED = SPACES
+        MOVE "N" TO WS-GUESS-VALID
+        END-IF
+      INSPECT WS-RAW-GUESS-TRIMMED TALLYING WS-DOT-COUNT FOR ALL "."
+      IF WS-DOT-COUNT > 0
+        MOVE "N" TO WS-GUESS-VALID
+        END-IF
+      IF WS-GUESS-IS-VALID
+        COMPUTE WS-NUMVAL-CHECK = FUNCTION TEST-NUMVAL(WS-RAW-GUESS-TRIMMED)
+        IF WS-NUMVAL-CHECK NOT = 0
+          MOVE "N" TO WS-GUESS-VALID
+          END-IF
+        END-IF
+      IF WS-GUESS-IS-VALID
+        *> USERGUESS is only PIC 9999 - a syntactically valid number
+        *> with more than 4 digits (e.g. "50100") would otherwise pass
+        *> TEST-NUMVAL and then silently truncate here, the same
+        *> accidental-truncation bug request 005 was written to fix,
+        *> just moved from ACCEPT to COMPUTE.
+        COMPUTE USERGUESS = FUNCTION NUMVAL(WS-RAW-GUESS-TRIMMED)
+          ON SIZE ERROR
+            MOVE "N" TO WS-GUESS-VALID
+        END-COMPUTE
+        END-IF.
+
+    *> ***********************************************************
+    *> Reads GNDIFF.CFG for a configured top-of-range value (request
+    *> 002), e.g. 1000 for an expert mode. Falls back to the original
+    *> 1-100 range if the file is missing so the game still runs on a
+    *> terminal that has never been configured.
+    *> ***********************************************************
+    LoadDifficultyConfig.
+      OPEN INPUT DIFFICULTY-FILE
+      IF DIFFICULTY-STATUS = "35"
+        MOVE 100 TO WS-RANGE-MAX
+      ELSE
+        READ DIFFICULTY-FILE
+          AT END MOVE 100 TO WS-RANGE-MAX
+          NOT AT END MOVE DIFFICULTY-RECORD TO WS-RANGE-MAX
+        END-READ
+        CLOSE DIFFICULTY-FILE
+        END-IF
+      IF WS-RANGE-MAX = 0
+        MOVE 100 TO WS-RANGE-MAX
+        END-IF
+      MOVE WS-RANGE-MAX TO WS-RANGE-MAX-EDIT.
+
+    *> ***********************************************************
+    *> Appends one record to GAMELOG.DAT describing how this game
+    *> ended. OPEN EXTEND on a file that doesn't exist yet fails with
+    *> status 35, so the first game on a fresh terminal falls back to
+    *> OPEN OUTPUT to create it.
+    *> ***********************************************************
+    LogGameResult.
+      MOVE FUNCTION CURRENT-DATE(1:16) TO WS-CURRENT-DATE-TIME
+      OPEN EXTEND GAMELOG-FILE
+      IF GAMELOG-STATUS = "35"
+        OPEN OUTPUT GAMELOG-FILE
+        END-IF
+      MOVE WS-CURRENT-DATE-TIME TO GL-DATE-TIME
+      MOVE SECRETNUMBER TO GL-SECRETNUMBER
+      MOVE TOTALGUESSES TO GL-TOTALGUESSES
+      MOVE WS-OUTCOME TO GL-OUTCOME
+      WRITE GAMELOG-RECORD
+      CLOSE GAMELOG-FILE
+      IF WS-IS-BATCH-MODE
+        CLOSE TRANSACTION-FILE
+        END-IF
+      MOVE WS-OPERATOR-ID TO WS-LB-CURRENT-ID
+      IF WS-OUTCOME = "USER WIN"
+        MOVE "Y" TO WS-LB-IS-WIN
+      ELSE
+        MOVE "N" TO WS-LB-IS-WIN
+        END-IF
+      PERFORM UpdateLeaderboard
+      *> Head-to-head mode (request 006) has a second human at the
+      *> keyboard with their own operator ID - give Player 2 their own
+      *> leaderboard entry too, crediting a PLAYER2 WIN outcome to them
+      *> instead of leaving it uncredited on the Player 1 record above.
+      IF WS-TWO-PLAYER-MODE
+        MOVE WS-OPERATOR-ID-2 TO WS-LB-CURRENT-ID
+        IF WS-OUTCOME = "PLAYER2 WIN"
+          MOVE "Y" TO WS-LB-IS-WIN
+        ELSE
+          MOVE "N" TO WS-LB-IS-WIN
+          END-IF
+        PERFORM UpdateLeaderboard
+        END-IF.
+
+    *> ***********************************************************
+    *> Prompts for an operator ID at startup (request 009) so each
+    *> game's outcome can be tied to a player on the shared office
+    *> terminal. Skipped in BATCH mode, where there is no operator at
+    *> the keyboard to ask.
+    *> ***********************************************************
+    PromptOperatorID.
+      IF WS-IS-BATCH-MODE
+        MOVE "BATCH" TO WS-OPERATOR-ID
+      ELSE
+        DISPLAY "Enter your operator ID:"
+        ACCEPT WS-OPERATOR-ID
+        IF WS-OPERATOR-ID = SPACES
+          MOVE "GUEST" TO WS-OPERATOR-ID
+          END-IF
+        END-IF.
+
+    *> ***********************************************************
+    *> Lets the operator pick the opening-screen game mode (request
+    *> 006): the original computer opponent, or head-to-head, where
+    *> Player 2 takes over the CALCULATECOMPUTERGUESS turn with a real
+    *> ACCEPT instead of FUNCTION RANDOM. BATCH mode has no one at the
+    *> keyboard to ask, so it always stays on the computer opponent.
+    *> Head-to-head mode also prompts for Player 2's own operator ID,
+    *> so a Player 2 win can be credited to the right leaderboard entry
+    *> (request 009) instead of the single ID collected in
+    *> PromptOperatorID, which is Player 1's.
+    *> ***********************************************************
+    SelectGameMode.
+      IF WS-IS-BATCH-MODE
+        MOVE "C" TO WS-GAME-MODE
+      ELSE
+        DISPLAY "Select game mode:"
+        DISPLAY "  (C) Play against the computer"
+        DISPLAY "  (H) Head-to-head - two human players"
+        ACCEPT WS-GAME-MODE
+        MOVE FUNCTION UPPER-CASE(WS-GAME-MODE) TO WS-GAME-MODE
+        IF WS-GAME-MODE NOT = "H"
+          MOVE "C" TO WS-GAME-MODE
+          END-IF
+        END-IF
+      IF WS-TWO-PLAYER-MODE
+        DISPLAY "Enter Player 2's operator ID:"
+        ACCEPT WS-OPERATOR-ID-2
+        IF WS-OPERATOR-ID-2 = SPACES
+          MOVE "GUEST2" TO WS-OPERATOR-ID-2
+          END-IF
+        END-IF
+      PERFORM SetOpponentLabels.
+
+    *> Sets the labels used in the "who guessed what" DISPLAYs and in
+    *> ENTERUSERGUESS/CALCULATECOMPUTERGUESS so the same lines of code
+    *> read correctly for either game mode.
+    SetOpponentLabels.
+      IF WS-TWO-PLAYER-MODE
+        MOVE "Player 2" TO WS-OPPONENT-LABEL
+        MOVE "Player 1" TO WS-USER-LABEL
+      ELSE
+        MOVE "The computer" TO WS-OPPONENT-LABEL
+        MOVE "User" TO WS-USER-LABEL
+        END-IF.
+
+    *> ***********************************************************
+    *> Updates one operator's running standings in GNLEADER.DAT
+    *> (request 009) - games played, wins, and the guess counts needed
+    *> to report fewest/most/average guesses per win on a leaderboard.
+    *> The operator and whether this game was a win for them are passed
+    *> in via WS-LB-CURRENT-ID/WS-LB-IS-WIN rather than read directly
+    *> off WS-OPERATOR-ID/WS-OUTCOME, so LogGameResult can call this
+    *> once per player in head-to-head mode (request 006) and credit
+    *> each one's own leaderboard entry correctly.
+    *> ***********************************************************
+    UpdateLeaderboard.
+      OPEN I-O LEADERBOARD-FILE
+      IF LEADERBOARD-STATUS = "35"
+        OPEN OUTPUT LEADERBOARD-FILE
+        CLOSE LEADERBOARD-FILE
+        OPEN I-O LEADERBOARD-FILE
+        END-IF
+      MOVE WS-LB-CURRENT-ID TO LB-OPERATOR-ID
+      MOVE "Y" TO WS-LEADERBOARD-FOUND
+      READ LEADERBOARD-FILE
+        INVALID KEY
+          MOVE "N" TO WS-LEADERBOARD-FOUND
+          MOVE WS-LB-CURRENT-ID TO LB-OPERATOR-ID
+          MOVE 0 TO LB-GAMES-PLAYED
+          MOVE 0 TO LB-WINS
+          MOVE 0 TO LB-TOTAL-GUESSES-WINS
+          MOVE 99 TO LB-FEWEST-GUESSES
+          MOVE 0 TO LB-MOST-GUESSES
+      END-READ
+      ADD 1 TO LB-GAMES-PLAYED
+      IF WS-LB-WIN
+        ADD 1 TO LB-WINS
+        ADD TOTALGUESSES TO LB-TOTAL-GUESSES-WINS
+        IF TOTALGUESSES < LB-FEWEST-GUESSES
+          MOVE TOTALGUESSES TO LB-FEWEST-GUESSES
+          END-IF
+        IF TOTALGUESSES > LB-MOST-GUESSES
+          MOVE TOTALGUESSES TO LB-MOST-GUESSES
+          END-IF
+        END-IF
+      IF WS-LEADERBOARD-FOUND = "Y"
+        REWRITE LEADERBOARD-RECORD
+      ELSE
+        WRITE LEADERBOARD-RECORD
+        END-IF
+      CLOSE LEADERBOARD-FILE.
